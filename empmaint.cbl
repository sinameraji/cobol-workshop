@@ -0,0 +1,272 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.	EMPMAINT.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT EMPPF ASSIGN TO EMPPF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPNO
+		FILE STATUS IS WS-EMPPF-STATUS.
+
+		SELECT EMPTRANS ASSIGN TO EMPTRANS
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-TRANS-STATUS.
+
+		SELECT EMPMLOG ASSIGN TO EMPMLOG
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-LOG-STATUS.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD EMPPF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPPFREC.
+
+	FD EMPTRANS
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPTRANREC.
+
+	FD EMPMLOG
+		LABEL RECORDS ARE STANDARD
+		RECORD CONTAINS 132 CHARACTERS.
+	01 EMPMLOG-LINE			PIC X(132).
+
+	WORKING-STORAGE SECTION.
+	01 WS-EMPPF-STATUS		PIC X(2).
+	01 WS-TRANS-STATUS		PIC X(2).
+	01 WS-LOG-STATUS		PIC X(2).
+	01 WS-TRANS-EOF-SWITCH		PIC X VALUE 'N'.
+		88 TRANS-EOF		VALUE 'Y'.
+	01 WS-ABEND-RETURN-CODE	PIC 9(4).
+
+	01 WS-ADD-COUNT			PIC 9(7) VALUE ZERO.
+	01 WS-CHANGE-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-DELETE-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-REJECT-COUNT		PIC 9(7) VALUE ZERO.
+
+	01 WS-BEFORE-IMAGE		PIC X(62).
+
+	01 WS-LOG-DETAIL-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 WS-LOG-ACTION	PIC X(10).
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 WS-LOG-EMPNO		PIC X(8).
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 WS-LOG-TEXT		PIC X(90).
+		05 FILLER		PIC X(21) VALUE SPACES.
+
+	01 WS-LOG-SUMMARY-LINE.
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 FILLER		PIC X(12) VALUE 'ADDS......: '.
+		05 WS-LOG-SUM-ADD	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(4)  VALUE SPACES.
+		05 FILLER		PIC X(12) VALUE 'CHANGES...: '.
+		05 WS-LOG-SUM-CHG	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(4)  VALUE SPACES.
+		05 FILLER		PIC X(12) VALUE 'DELETES...: '.
+		05 WS-LOG-SUM-DEL	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(4)  VALUE SPACES.
+		05 FILLER		PIC X(12) VALUE 'REJECTS...: '.
+		05 WS-LOG-SUM-REJ	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(39) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-OPEN-FILES.
+	PERFORM 2000-READ-TRANSACTION.
+	PERFORM UNTIL TRANS-EOF
+		PERFORM 3000-APPLY-TRANSACTION
+		PERFORM 2000-READ-TRANSACTION
+	END-PERFORM.
+	PERFORM 7000-WRITE-SUMMARY.
+	PERFORM 8000-CLOSE-FILES.
+	IF WS-REJECT-COUNT > ZERO
+		MOVE 4 TO RETURN-CODE
+	END-IF.
+	STOP RUN.
+
+1000-OPEN-FILES.
+	OPEN I-O EMPPF.
+	EVALUATE WS-EMPPF-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '35'
+			DISPLAY 'EMPMAINT: EMPPF NOT FOUND - FILE STATUS 35'
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'EMPMAINT: UNEXPECTED OPEN STATUS ' WS-EMPPF-STATUS
+			MOVE 12 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+	OPEN INPUT EMPTRANS.
+	IF WS-TRANS-STATUS NOT = '00'
+		DISPLAY 'EMPMAINT: EMPTRANS OPEN FAILED - FILE STATUS ' WS-TRANS-STATUS
+		MOVE 16 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+	OPEN OUTPUT EMPMLOG.
+	IF WS-LOG-STATUS NOT = '00'
+		DISPLAY 'EMPMAINT: EMPMLOG OPEN FAILED - FILE STATUS ' WS-LOG-STATUS
+		MOVE 20 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+
+2000-READ-TRANSACTION.
+	READ EMPTRANS.
+	EVALUATE WS-TRANS-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '10'
+			SET TRANS-EOF TO TRUE
+		WHEN OTHER
+			DISPLAY 'EMPMAINT: UNEXPECTED EMPTRANS READ STATUS ' WS-TRANS-STATUS
+			MOVE 24 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+3000-APPLY-TRANSACTION.
+	EVALUATE TRUE
+		WHEN TRAN-ADD
+			PERFORM 4000-ADD-EMPLOYEE
+		WHEN TRAN-CHANGE
+			PERFORM 5000-CHANGE-EMPLOYEE
+		WHEN TRAN-DELETE
+			PERFORM 6000-DELETE-EMPLOYEE
+		WHEN OTHER
+			MOVE 'REJECTED' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			MOVE 'INVALID TRANSACTION CODE' TO WS-LOG-TEXT
+			PERFORM 7500-WRITE-LOG-LINE
+			ADD 1 TO WS-REJECT-COUNT
+	END-EVALUATE.
+
+4000-ADD-EMPLOYEE.
+	MOVE SPACES TO EMPPF-RECORD.
+	MOVE TRAN-EMPNO TO EMPNO.
+	MOVE TRAN-LAST-NAME TO EMP-LAST-NAME.
+	MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME.
+	MOVE TRAN-DEPT TO EMP-DEPT.
+	MOVE TRAN-HIRE-YYYY TO EMP-HIRE-YYYY.
+	MOVE TRAN-HIRE-MM TO EMP-HIRE-MM.
+	MOVE TRAN-HIRE-DD TO EMP-HIRE-DD.
+	MOVE TRAN-SALARY TO EMP-SALARY.
+	WRITE EMPPF-RECORD.
+	EVALUATE WS-EMPPF-STATUS
+		WHEN '00'
+			ADD 1 TO WS-ADD-COUNT
+			MOVE 'ADD' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			STRING 'AFTER: ' EMPPF-RECORD DELIMITED BY SIZE INTO WS-LOG-TEXT
+			END-STRING
+			PERFORM 7500-WRITE-LOG-LINE
+		WHEN '22'
+			MOVE 'REJECTED' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			MOVE 'ADD REJECTED - EMPNO ALREADY EXISTS' TO WS-LOG-TEXT
+			PERFORM 7500-WRITE-LOG-LINE
+			ADD 1 TO WS-REJECT-COUNT
+		WHEN OTHER
+			MOVE 'REJECTED' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			STRING 'ADD FAILED - FILE STATUS ' WS-EMPPF-STATUS
+				DELIMITED BY SIZE INTO WS-LOG-TEXT
+			END-STRING
+			PERFORM 7500-WRITE-LOG-LINE
+			ADD 1 TO WS-REJECT-COUNT
+	END-EVALUATE.
+
+5000-CHANGE-EMPLOYEE.
+	MOVE TRAN-EMPNO TO EMPNO.
+	READ EMPPF
+		INVALID KEY
+			MOVE 'REJECTED' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			MOVE 'CHANGE REJECTED - EMPNO NOT FOUND' TO WS-LOG-TEXT
+			PERFORM 7500-WRITE-LOG-LINE
+			ADD 1 TO WS-REJECT-COUNT
+		NOT INVALID KEY
+			MOVE EMPPF-RECORD TO WS-BEFORE-IMAGE
+			MOVE TRAN-LAST-NAME TO EMP-LAST-NAME
+			MOVE TRAN-FIRST-NAME TO EMP-FIRST-NAME
+			MOVE TRAN-DEPT TO EMP-DEPT
+			MOVE TRAN-HIRE-YYYY TO EMP-HIRE-YYYY
+			MOVE TRAN-HIRE-MM TO EMP-HIRE-MM
+			MOVE TRAN-HIRE-DD TO EMP-HIRE-DD
+			MOVE TRAN-SALARY TO EMP-SALARY
+			REWRITE EMPPF-RECORD
+			IF WS-EMPPF-STATUS = '00'
+				ADD 1 TO WS-CHANGE-COUNT
+				MOVE 'CHANGE' TO WS-LOG-ACTION
+				MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+				STRING 'BEFORE: ' WS-BEFORE-IMAGE DELIMITED BY SIZE INTO WS-LOG-TEXT
+				END-STRING
+				PERFORM 7500-WRITE-LOG-LINE
+				MOVE 'CHANGE' TO WS-LOG-ACTION
+				MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+				STRING 'AFTER: ' EMPPF-RECORD DELIMITED BY SIZE INTO WS-LOG-TEXT
+				END-STRING
+				PERFORM 7500-WRITE-LOG-LINE
+			ELSE
+				MOVE 'REJECTED' TO WS-LOG-ACTION
+				MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+				STRING 'CHANGE FAILED - FILE STATUS ' WS-EMPPF-STATUS
+					DELIMITED BY SIZE INTO WS-LOG-TEXT
+				END-STRING
+				PERFORM 7500-WRITE-LOG-LINE
+				ADD 1 TO WS-REJECT-COUNT
+			END-IF
+	END-READ.
+
+6000-DELETE-EMPLOYEE.
+	MOVE TRAN-EMPNO TO EMPNO.
+	READ EMPPF
+		INVALID KEY
+			MOVE 'REJECTED' TO WS-LOG-ACTION
+			MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+			MOVE 'DELETE REJECTED - EMPNO NOT FOUND' TO WS-LOG-TEXT
+			PERFORM 7500-WRITE-LOG-LINE
+			ADD 1 TO WS-REJECT-COUNT
+		NOT INVALID KEY
+			MOVE EMPPF-RECORD TO WS-BEFORE-IMAGE
+			DELETE EMPPF RECORD
+			IF WS-EMPPF-STATUS = '00'
+				ADD 1 TO WS-DELETE-COUNT
+				MOVE 'DELETE' TO WS-LOG-ACTION
+				MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+				STRING 'BEFORE: ' WS-BEFORE-IMAGE DELIMITED BY SIZE INTO WS-LOG-TEXT
+				END-STRING
+				PERFORM 7500-WRITE-LOG-LINE
+			ELSE
+				MOVE 'REJECTED' TO WS-LOG-ACTION
+				MOVE TRAN-EMPNO TO WS-LOG-EMPNO
+				STRING 'DELETE FAILED - FILE STATUS ' WS-EMPPF-STATUS
+					DELIMITED BY SIZE INTO WS-LOG-TEXT
+				END-STRING
+				PERFORM 7500-WRITE-LOG-LINE
+				ADD 1 TO WS-REJECT-COUNT
+			END-IF
+	END-READ.
+
+7500-WRITE-LOG-LINE.
+	WRITE EMPMLOG-LINE FROM WS-LOG-DETAIL-LINE AFTER ADVANCING 1 LINE.
+
+7000-WRITE-SUMMARY.
+	MOVE WS-ADD-COUNT TO WS-LOG-SUM-ADD.
+	MOVE WS-CHANGE-COUNT TO WS-LOG-SUM-CHG.
+	MOVE WS-DELETE-COUNT TO WS-LOG-SUM-DEL.
+	MOVE WS-REJECT-COUNT TO WS-LOG-SUM-REJ.
+	WRITE EMPMLOG-LINE FROM WS-LOG-SUMMARY-LINE AFTER ADVANCING 2 LINES.
+
+8000-CLOSE-FILES.
+	CLOSE EMPPF.
+	CLOSE EMPTRANS.
+	CLOSE EMPMLOG.
+
+9999-ABEND.
+	DISPLAY 'EMPMAINT: JOB ABENDING WITH RETURN CODE ' WS-ABEND-RETURN-CODE.
+	MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+	STOP RUN.
