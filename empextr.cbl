@@ -0,0 +1,105 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.	EMPEXTR.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT EMPPF ASSIGN TO EMPPF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPNO
+		FILE STATUS IS WS-FILE-STATUS.
+
+		SELECT EMPHRIF ASSIGN TO EMPHRIF
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-HRIF-STATUS.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD EMPPF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPPFREC.
+
+	FD EMPHRIF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPHRIFREC.
+
+	WORKING-STORAGE SECTION.
+	01 WS-FILE-STATUS		PIC X(2).
+	01 WS-HRIF-STATUS		PIC X(2).
+	01 WS-EOF-SWITCH		PIC X VALUE 'N'.
+		88 EMPPF-EOF		VALUE 'Y'.
+	01 WS-ABEND-RETURN-CODE	PIC 9(4).
+	01 WS-EXTRACT-COUNT		PIC 9(7) VALUE ZERO.
+
+PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-OPEN-FILES.
+	PERFORM 2000-READ-EMPPF.
+	PERFORM UNTIL EMPPF-EOF
+		PERFORM 3000-WRITE-HRIF-RECORD
+		PERFORM 2000-READ-EMPPF
+	END-PERFORM.
+	DISPLAY 'EMPEXTR: RECORDS EXTRACTED - ' WS-EXTRACT-COUNT.
+	PERFORM 8000-CLOSE-FILES.
+	STOP RUN.
+
+1000-OPEN-FILES.
+	OPEN INPUT EMPPF.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '35'
+			DISPLAY 'EMPEXTR: EMPPF NOT FOUND - FILE STATUS 35'
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'EMPEXTR: UNEXPECTED OPEN STATUS ' WS-FILE-STATUS
+			MOVE 12 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+	OPEN OUTPUT EMPHRIF.
+	IF WS-HRIF-STATUS NOT = '00'
+		DISPLAY 'EMPEXTR: EMPHRIF OPEN FAILED - FILE STATUS ' WS-HRIF-STATUS
+		MOVE 16 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+
+2000-READ-EMPPF.
+	READ EMPPF NEXT RECORD.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '10'
+			SET EMPPF-EOF TO TRUE
+		WHEN OTHER
+			DISPLAY 'EMPEXTR: UNEXPECTED READ STATUS ' WS-FILE-STATUS
+			MOVE 20 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+3000-WRITE-HRIF-RECORD.
+	MOVE EMPNO TO HRIF-EMPNO.
+	MOVE EMP-LAST-NAME TO HRIF-LAST-NAME.
+	MOVE EMP-FIRST-NAME TO HRIF-FIRST-NAME.
+	MOVE EMP-DEPT TO HRIF-DEPT.
+	COMPUTE HRIF-HIRE-DATE =
+		(EMP-HIRE-YYYY * 10000) + (EMP-HIRE-MM * 100) + EMP-HIRE-DD.
+	MOVE EMP-SALARY TO HRIF-SALARY.
+	WRITE EMPHRIF-RECORD.
+	IF WS-HRIF-STATUS NOT = '00'
+		DISPLAY 'EMPEXTR: EMPHRIF WRITE FAILED - FILE STATUS ' WS-HRIF-STATUS
+		MOVE 24 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+	ADD 1 TO WS-EXTRACT-COUNT.
+
+8000-CLOSE-FILES.
+	CLOSE EMPPF.
+	CLOSE EMPHRIF.
+
+9999-ABEND.
+	DISPLAY 'EMPEXTR: JOB ABENDING WITH RETURN CODE ' WS-ABEND-RETURN-CODE.
+	MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+	STOP RUN.
