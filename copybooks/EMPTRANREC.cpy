@@ -0,0 +1,20 @@
+*> EMPTRANREC.CPY
+*> Record layout for EMPPF maintenance transactions read by EMPMAINT.
+*> TRAN-CODE drives add/change/delete; remaining fields mirror
+*> EMPPF-RECORD (see EMPPFREC.CPY) for the add/change field values.
+01  EMPTRAN-RECORD.
+	05  TRAN-CODE                   PIC X(1).
+		88  TRAN-ADD                VALUE 'A'.
+		88  TRAN-CHANGE             VALUE 'C'.
+		88  TRAN-DELETE             VALUE 'D'.
+	05  TRAN-EMPNO                  PIC X(6).
+	05  TRAN-NAME.
+		10  TRAN-LAST-NAME          PIC X(15).
+		10  TRAN-FIRST-NAME         PIC X(10).
+	05  TRAN-DEPT                   PIC X(4).
+	05  TRAN-HIRE-DATE.
+		10  TRAN-HIRE-YYYY          PIC 9(4).
+		10  TRAN-HIRE-MM            PIC 9(2).
+		10  TRAN-HIRE-DD            PIC 9(2).
+	05  TRAN-SALARY                 PIC 9(7)V99.
+	05  FILLER                      PIC X(9).
