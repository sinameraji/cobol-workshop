@@ -0,0 +1,15 @@
+*> EMPPFREC.CPY
+*> Record layout for the EMPPF employee master file.
+*> Shared by READDD and any other program that opens EMPPF.
+01  EMPPF-RECORD.
+	05  EMPNO                   PIC X(6).
+	05  EMP-NAME.
+		10  EMP-LAST-NAME       PIC X(15).
+		10  EMP-FIRST-NAME      PIC X(10).
+	05  EMP-DEPT                PIC X(4).
+	05  EMP-HIRE-DATE.
+		10  EMP-HIRE-YYYY       PIC 9(4).
+		10  EMP-HIRE-MM         PIC 9(2).
+		10  EMP-HIRE-DD         PIC 9(2).
+	05  EMP-SALARY              PIC 9(7)V99.
+	05  FILLER                  PIC X(10).
