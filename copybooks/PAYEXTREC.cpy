@@ -0,0 +1,9 @@
+*> PAYEXTREC.CPY
+*> Record layout for the payroll extract file matched against
+*> EMPPF by EMPRECON. Sorted ascending by PAY-EMPNO, same as
+*> EMPPF is read in EMPNO sequence.
+01  PAYEXT-RECORD.
+	05  PAY-EMPNO                   PIC X(6).
+	05  PAY-NAME                    PIC X(25).
+	05  PAY-GROSS                   PIC 9(7)V99.
+	05  FILLER                      PIC X(15).
