@@ -0,0 +1,11 @@
+*> EMPHRIFREC.CPY
+*> Record layout for the flat interface file EMPEXTR produces for
+*> the downstream HR/benefits system feed off of EMPPF.
+01  EMPHRIF-RECORD.
+	05  HRIF-EMPNO                  PIC X(6).
+	05  HRIF-LAST-NAME              PIC X(15).
+	05  HRIF-FIRST-NAME             PIC X(10).
+	05  HRIF-DEPT                   PIC X(4).
+	05  HRIF-HIRE-DATE              PIC 9(8).
+	05  HRIF-SALARY                 PIC 9(9)V99.
+	05  FILLER                      PIC X(10).
