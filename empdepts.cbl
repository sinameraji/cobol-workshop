@@ -0,0 +1,205 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.	EMPDEPTS.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT EMPPF ASSIGN TO EMPPF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPNO
+		FILE STATUS IS WS-FILE-STATUS.
+
+		SELECT EMPDRPT ASSIGN TO EMPDRPT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-PRINT-STATUS.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD EMPPF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPPFREC.
+
+	FD EMPDRPT
+		LABEL RECORDS ARE STANDARD
+		RECORD CONTAINS 132 CHARACTERS.
+	01 EMPDRPT-LINE			PIC X(132).
+
+	WORKING-STORAGE SECTION.
+	01 WS-FILE-STATUS		PIC X(2).
+	01 WS-PRINT-STATUS		PIC X(2).
+	01 WS-EOF-SWITCH		PIC X VALUE 'N'.
+		88 EMPPF-EOF		VALUE 'Y'.
+	01 WS-ABEND-RETURN-CODE	PIC 9(4).
+
+	01 WS-RUN-DATE-RAW.
+		05 WS-RUN-YYYY		PIC 9(4).
+		05 WS-RUN-MM		PIC 9(2).
+		05 WS-RUN-DD		PIC 9(2).
+	01 WS-RUN-DATE-DISPLAY		PIC X(10).
+
+	01 WS-PAGE-NUMBER		PIC 9(4) VALUE ZERO.
+	01 WS-LINE-COUNT		PIC 9(3) VALUE ZERO.
+	01 WS-LINES-PER-PAGE		PIC 9(3) VALUE 55.
+
+	01 WS-GRAND-TOTAL		PIC 9(7) VALUE ZERO.
+
+	01 WS-DEPT-TABLE-COUNT		PIC 9(3) VALUE ZERO.
+	01 WS-DEPT-TABLE.
+		05 WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+			10 WS-DEPT-CODE		PIC X(4).
+			10 WS-DEPT-COUNT	PIC 9(5).
+
+	01 WS-HEADING-LINE-1.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'RUN DATE: '.
+		05 WS-H1-RUN-DATE	PIC X(10).
+		05 FILLER		PIC X(30) VALUE SPACES.
+		05 FILLER		PIC X(40) VALUE 'DEPARTMENT HEADCOUNT SUMMARY REPORT'.
+		05 FILLER		PIC X(21) VALUE SPACES.
+		05 FILLER		PIC X(5)  VALUE 'PAGE '.
+		05 WS-H1-PAGE-NO	PIC ZZZ9.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+
+	01 WS-HEADING-LINE-2.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'DEPT'.
+		05 FILLER		PIC X(15) VALUE 'HEADCOUNT'.
+		05 FILLER		PIC X(106) VALUE SPACES.
+
+	01 WS-DETAIL-LINE.
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 WS-D-DEPT		PIC X(9).
+		05 WS-D-HEADCOUNT	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(110) VALUE SPACES.
+
+	01 WS-TRAILER-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(20) VALUE 'GRAND TOTAL......: '.
+		05 WS-TR-GRAND-TOTAL	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(103) VALUE SPACES.
+
+	01 WS-FINAL-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(50) VALUE '*** END OF DEPARTMENT HEADCOUNT SUMMARY ***'.
+		05 FILLER		PIC X(81) VALUE SPACES.
+
+	01 WS-BLANK-LINE		PIC X(132) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-OPEN-EMPPF.
+	PERFORM 2000-READ-EMPPF.
+	PERFORM UNTIL EMPPF-EOF
+		PERFORM 3000-ACCUMULATE-DEPT-COUNT
+		PERFORM 2000-READ-EMPPF
+	END-PERFORM.
+	CLOSE EMPPF.
+	PERFORM 4000-OPEN-REPORT.
+	PERFORM 5000-PRINT-DEPT-SUMMARY
+		VARYING WS-DEPT-IDX FROM 1 BY 1
+		UNTIL WS-DEPT-IDX > WS-DEPT-TABLE-COUNT.
+	IF WS-PAGE-NUMBER = ZERO
+		PERFORM 6000-WRITE-HEADINGS
+	END-IF.
+	PERFORM 6500-WRITE-CONTROL-TOTAL.
+	PERFORM 7000-WRITE-FINAL-PAGE.
+	CLOSE EMPDRPT.
+	STOP RUN.
+
+1000-OPEN-EMPPF.
+	OPEN INPUT EMPPF.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '35'
+			DISPLAY 'EMPDEPTS: EMPPF NOT FOUND - FILE STATUS 35'
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'EMPDEPTS: UNEXPECTED OPEN STATUS ' WS-FILE-STATUS
+			MOVE 12 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+2000-READ-EMPPF.
+	READ EMPPF NEXT RECORD.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '10'
+			SET EMPPF-EOF TO TRUE
+		WHEN OTHER
+			DISPLAY 'EMPDEPTS: UNEXPECTED READ STATUS ' WS-FILE-STATUS
+			MOVE 16 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+3000-ACCUMULATE-DEPT-COUNT.
+	SET WS-DEPT-IDX TO 1.
+	SEARCH WS-DEPT-ENTRY
+		AT END
+			IF WS-DEPT-TABLE-COUNT >= 50
+				DISPLAY 'EMPDEPTS: DEPARTMENT TABLE FULL - MORE THAN 50 DEPT CODES'
+				MOVE 24 TO WS-ABEND-RETURN-CODE
+				PERFORM 9999-ABEND
+			END-IF
+			ADD 1 TO WS-DEPT-TABLE-COUNT
+			SET WS-DEPT-IDX TO WS-DEPT-TABLE-COUNT
+			MOVE EMP-DEPT TO WS-DEPT-CODE (WS-DEPT-IDX)
+			MOVE 1 TO WS-DEPT-COUNT (WS-DEPT-IDX)
+		WHEN WS-DEPT-CODE (WS-DEPT-IDX) = EMP-DEPT
+			ADD 1 TO WS-DEPT-COUNT (WS-DEPT-IDX)
+	END-SEARCH.
+	ADD 1 TO WS-GRAND-TOTAL.
+
+4000-OPEN-REPORT.
+	ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+	STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+		DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+	END-STRING.
+	OPEN OUTPUT EMPDRPT.
+	IF WS-PRINT-STATUS NOT = '00'
+		DISPLAY 'EMPDEPTS: EMPDRPT OPEN FAILED - FILE STATUS ' WS-PRINT-STATUS
+		MOVE 20 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+
+5000-PRINT-DEPT-SUMMARY.
+	IF WS-LINE-COUNT >= WS-LINES-PER-PAGE OR WS-PAGE-NUMBER = ZERO
+		PERFORM 6000-WRITE-HEADINGS
+	END-IF.
+	MOVE WS-DEPT-CODE (WS-DEPT-IDX) TO WS-D-DEPT.
+	MOVE WS-DEPT-COUNT (WS-DEPT-IDX) TO WS-D-HEADCOUNT.
+	WRITE EMPDRPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+	ADD 1 TO WS-LINE-COUNT.
+
+6000-WRITE-HEADINGS.
+	ADD 1 TO WS-PAGE-NUMBER.
+	MOVE WS-RUN-DATE-DISPLAY TO WS-H1-RUN-DATE.
+	MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NO.
+	IF WS-PAGE-NUMBER = 1
+		WRITE EMPDRPT-LINE FROM WS-HEADING-LINE-1
+	ELSE
+		WRITE EMPDRPT-LINE FROM WS-HEADING-LINE-1 AFTER ADVANCING PAGE
+	END-IF.
+	WRITE EMPDRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPDRPT-LINE FROM WS-HEADING-LINE-2 AFTER ADVANCING 1 LINE.
+	WRITE EMPDRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	MOVE 4 TO WS-LINE-COUNT.
+
+6500-WRITE-CONTROL-TOTAL.
+	MOVE WS-GRAND-TOTAL TO WS-TR-GRAND-TOTAL.
+	WRITE EMPDRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPDRPT-LINE FROM WS-TRAILER-LINE AFTER ADVANCING 1 LINE.
+	DISPLAY 'EMPDEPTS: GRAND TOTAL - ' WS-GRAND-TOTAL.
+
+7000-WRITE-FINAL-PAGE.
+	WRITE EMPDRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPDRPT-LINE FROM WS-FINAL-LINE AFTER ADVANCING 1 LINE.
+
+9999-ABEND.
+	DISPLAY 'EMPDEPTS: JOB ABENDING WITH RETURN CODE ' WS-ABEND-RETURN-CODE.
+	MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+	STOP RUN.
