@@ -0,0 +1,57 @@
+//READDD   JOB (ACCTG),'EMPLOYEE ROSTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* READDD JOB STREAM
+//* Runs READDD to produce the employee roster print file off
+//* of the EMPPF employee master.
+//*
+//* CHECKPOINT / RESTART
+//*   READDD takes a checkpoint every 1000 EMPPF records (see the
+//*   RERUN ON CHKPEMPF clause in READDD's I-O-CONTROL section),
+//*   writing each checkpoint to the CHKPEMPF DD below. STEP010's
+//*   RD=R parameter is what turns this on; without it the RERUN
+//*   clause is ignored and no checkpoints are taken.
+//*   Normal run:   submit as-is: CHKPEMPF is a new dataset.
+//*   Restart run:  if STEP010 abends partway through a large
+//*                 EMPPF run, each checkpoint it took was logged
+//*                 to SYSOUT as "CHECKPOINT TAKEN - CHKID nnnn".
+//*                 To resume from the last one taken instead of
+//*                 rereading EMPPF from the top:
+//*                   1. Add RESTART=STEP010.nnnn to the JOB card
+//*                      above, using the highest CHKID reported
+//*                      in SYSOUT before the abend.
+//*                   2. Change CHKPEMPF's DISP below to
+//*                      (MOD,CATLG,CATLG) so the existing
+//*                      checkpoint dataset is read rather than
+//*                      recreated, and survives if this restart
+//*                      run abends again.
+//*                 Without both a CHKID-qualified RESTART= value
+//*                 and RD= on the EXEC statement, JES restarts
+//*                 STEP010 from its beginning and EMPPF is read
+//*                 in full again - RESTART=STEP010 alone does
+//*                 NOT reposition EMPPF or CHKPEMPF.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=READDD,RD=R
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPPF    DD DSN=PROD.EMPPF.MASTER,DISP=SHR
+//EMPRPT   DD SYSOUT=*,
+//             OUTLIM=15000
+//CHKPEMPF DD DSN=PROD.READDD.CHKPT,DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*--------------------------------------------------------------*
+//* STEP020 extracts EMPPF to the flat interface file the
+//* downstream HR/benefits system feed picks up, as part of this
+//* same batch window.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=EMPEXTR
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EMPPF    DD DSN=PROD.EMPPF.MASTER,DISP=SHR
+//EMPHRIF  DD DSN=PROD.EMPPF.HRFEED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=6400)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
