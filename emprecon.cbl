@@ -0,0 +1,260 @@
+       >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID.	EMPRECON.
+
+ENVIRONMENT DIVISION.
+	INPUT-OUTPUT SECTION.
+	FILE-CONTROL.
+		SELECT EMPPF ASSIGN TO EMPPF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPNO
+		FILE STATUS IS WS-EMPPF-STATUS.
+
+		SELECT PAYEXT ASSIGN TO PAYEXT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-PAYEXT-STATUS.
+
+		SELECT EMPRECRPT ASSIGN TO EMPRECRP
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-PRINT-STATUS.
+
+DATA DIVISION.
+	FILE SECTION.
+	FD EMPPF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPPFREC.
+
+	FD PAYEXT
+		LABEL RECORDS ARE STANDARD.
+	COPY PAYEXTREC.
+
+	FD EMPRECRPT
+		LABEL RECORDS ARE STANDARD
+		RECORD CONTAINS 132 CHARACTERS.
+	01 EMPRECRPT-LINE		PIC X(132).
+
+	WORKING-STORAGE SECTION.
+	01 WS-EMPPF-STATUS		PIC X(2).
+	01 WS-PAYEXT-STATUS		PIC X(2).
+	01 WS-PRINT-STATUS		PIC X(2).
+	01 WS-ABEND-RETURN-CODE	PIC 9(4).
+
+	01 WS-EMPPF-EOF-SWITCH		PIC X VALUE 'N'.
+		88 EMPPF-EOF		VALUE 'Y'.
+	01 WS-PAYEXT-EOF-SWITCH		PIC X VALUE 'N'.
+		88 PAYEXT-EOF		VALUE 'Y'.
+
+	01 WS-EMPPF-KEY			PIC X(6) VALUE HIGH-VALUES.
+	01 WS-PAYEXT-KEY		PIC X(6) VALUE HIGH-VALUES.
+	01 WS-EMPPF-PREV-KEY		PIC X(6) VALUE LOW-VALUES.
+	01 WS-PAYEXT-PREV-KEY		PIC X(6) VALUE LOW-VALUES.
+
+	01 WS-RUN-DATE-RAW.
+		05 WS-RUN-YYYY		PIC 9(4).
+		05 WS-RUN-MM		PIC 9(2).
+		05 WS-RUN-DD		PIC 9(2).
+	01 WS-RUN-DATE-DISPLAY		PIC X(10).
+
+	01 WS-PAGE-NUMBER		PIC 9(4) VALUE ZERO.
+	01 WS-LINE-COUNT		PIC 9(3) VALUE ZERO.
+	01 WS-LINES-PER-PAGE		PIC 9(3) VALUE 55.
+
+	01 WS-MATCH-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-EMPPF-ONLY-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-PAYEXT-ONLY-COUNT		PIC 9(7) VALUE ZERO.
+
+	01 WS-HEADING-LINE-1.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'RUN DATE: '.
+		05 WS-H1-RUN-DATE	PIC X(10).
+		05 FILLER		PIC X(30) VALUE SPACES.
+		05 FILLER		PIC X(40) VALUE 'EMPPF / PAYROLL RECONCILIATION REPORT'.
+		05 FILLER		PIC X(21) VALUE SPACES.
+		05 FILLER		PIC X(5)  VALUE 'PAGE '.
+		05 WS-H1-PAGE-NO	PIC ZZZ9.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+
+	01 WS-HEADING-LINE-2.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'EMP NO'.
+		05 FILLER		PIC X(60) VALUE 'EXCEPTION'.
+		05 FILLER		PIC X(61) VALUE SPACES.
+
+	01 WS-DETAIL-LINE.
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 WS-D-EMPNO		PIC X(9).
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 WS-D-REASON		PIC X(60).
+		05 FILLER		PIC X(61) VALUE SPACES.
+
+	01 WS-TRAILER-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(20) VALUE 'MATCHED..........: '.
+		05 WS-TR-MATCH		PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(4)  VALUE SPACES.
+		05 FILLER		PIC X(20) VALUE 'EMPPF ONLY.......: '.
+		05 WS-TR-EMPPF-ONLY	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(4)  VALUE SPACES.
+		05 FILLER		PIC X(20) VALUE 'PAYROLL ONLY......: '.
+		05 WS-TR-PAYEXT-ONLY	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(40) VALUE SPACES.
+
+	01 WS-FINAL-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(50) VALUE '*** END OF RECONCILIATION REPORT ***'.
+		05 FILLER		PIC X(81) VALUE SPACES.
+
+	01 WS-BLANK-LINE		PIC X(132) VALUE SPACES.
+
+PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-OPEN-FILES.
+	PERFORM 2000-READ-EMPPF.
+	PERFORM 2500-READ-PAYEXT.
+	PERFORM UNTIL EMPPF-EOF AND PAYEXT-EOF
+		PERFORM 3000-MATCH-RECORDS
+	END-PERFORM.
+	IF WS-PAGE-NUMBER = ZERO
+		PERFORM 4000-WRITE-HEADINGS
+	END-IF.
+	PERFORM 5500-WRITE-CONTROL-TOTALS.
+	PERFORM 5000-WRITE-FINAL-PAGE.
+	PERFORM 8000-CLOSE-FILES.
+	STOP RUN.
+
+1000-OPEN-FILES.
+	ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+	STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+		DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+	END-STRING.
+	OPEN INPUT EMPPF.
+	EVALUATE WS-EMPPF-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '35'
+			DISPLAY 'EMPRECON: EMPPF NOT FOUND - FILE STATUS 35'
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'EMPRECON: UNEXPECTED OPEN STATUS ' WS-EMPPF-STATUS
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+	OPEN INPUT PAYEXT.
+	IF WS-PAYEXT-STATUS NOT = '00'
+		DISPLAY 'EMPRECON: PAYEXT OPEN FAILED - FILE STATUS ' WS-PAYEXT-STATUS
+		MOVE 12 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+	OPEN OUTPUT EMPRECRPT.
+	IF WS-PRINT-STATUS NOT = '00'
+		DISPLAY 'EMPRECON: EMPRECRPT OPEN FAILED - FILE STATUS ' WS-PRINT-STATUS
+		MOVE 16 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+
+2000-READ-EMPPF.
+	READ EMPPF NEXT RECORD.
+	EVALUATE WS-EMPPF-STATUS
+		WHEN '00'
+			IF EMPNO < WS-EMPPF-PREV-KEY
+				DISPLAY 'EMPRECON: EMPPF OUT OF SEQUENCE AT EMPNO ' EMPNO
+				MOVE 28 TO WS-ABEND-RETURN-CODE
+				PERFORM 9999-ABEND
+			END-IF
+			MOVE EMPNO TO WS-EMPPF-KEY
+			MOVE EMPNO TO WS-EMPPF-PREV-KEY
+		WHEN '10'
+			SET EMPPF-EOF TO TRUE
+			MOVE HIGH-VALUES TO WS-EMPPF-KEY
+		WHEN OTHER
+			DISPLAY 'EMPRECON: UNEXPECTED EMPPF READ STATUS ' WS-EMPPF-STATUS
+			MOVE 20 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+2500-READ-PAYEXT.
+	READ PAYEXT.
+	EVALUATE WS-PAYEXT-STATUS
+		WHEN '00'
+			IF PAY-EMPNO < WS-PAYEXT-PREV-KEY
+				DISPLAY 'EMPRECON: PAYEXT OUT OF SEQUENCE AT EMPNO ' PAY-EMPNO
+				MOVE 32 TO WS-ABEND-RETURN-CODE
+				PERFORM 9999-ABEND
+			END-IF
+			MOVE PAY-EMPNO TO WS-PAYEXT-KEY
+			MOVE PAY-EMPNO TO WS-PAYEXT-PREV-KEY
+		WHEN '10'
+			SET PAYEXT-EOF TO TRUE
+			MOVE HIGH-VALUES TO WS-PAYEXT-KEY
+		WHEN OTHER
+			DISPLAY 'EMPRECON: UNEXPECTED PAYEXT READ STATUS ' WS-PAYEXT-STATUS
+			MOVE 24 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+3000-MATCH-RECORDS.
+	EVALUATE TRUE
+		WHEN WS-EMPPF-KEY = WS-PAYEXT-KEY
+			ADD 1 TO WS-MATCH-COUNT
+			PERFORM 2000-READ-EMPPF
+			PERFORM 2500-READ-PAYEXT
+		WHEN WS-EMPPF-KEY < WS-PAYEXT-KEY
+			MOVE WS-EMPPF-KEY TO WS-D-EMPNO
+			MOVE 'ON EMPPF BUT NOT ON PAYROLL EXTRACT' TO WS-D-REASON
+			PERFORM 3500-PRINT-EXCEPTION
+			ADD 1 TO WS-EMPPF-ONLY-COUNT
+			PERFORM 2000-READ-EMPPF
+		WHEN OTHER
+			MOVE WS-PAYEXT-KEY TO WS-D-EMPNO
+			MOVE 'ON PAYROLL EXTRACT BUT NOT ON EMPPF' TO WS-D-REASON
+			PERFORM 3500-PRINT-EXCEPTION
+			ADD 1 TO WS-PAYEXT-ONLY-COUNT
+			PERFORM 2500-READ-PAYEXT
+	END-EVALUATE.
+
+3500-PRINT-EXCEPTION.
+	IF WS-LINE-COUNT >= WS-LINES-PER-PAGE OR WS-PAGE-NUMBER = ZERO
+		PERFORM 4000-WRITE-HEADINGS
+	END-IF.
+	WRITE EMPRECRPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+	ADD 1 TO WS-LINE-COUNT.
+
+4000-WRITE-HEADINGS.
+	ADD 1 TO WS-PAGE-NUMBER.
+	MOVE WS-RUN-DATE-DISPLAY TO WS-H1-RUN-DATE.
+	MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NO.
+	IF WS-PAGE-NUMBER = 1
+		WRITE EMPRECRPT-LINE FROM WS-HEADING-LINE-1
+	ELSE
+		WRITE EMPRECRPT-LINE FROM WS-HEADING-LINE-1 AFTER ADVANCING PAGE
+	END-IF.
+	WRITE EMPRECRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRECRPT-LINE FROM WS-HEADING-LINE-2 AFTER ADVANCING 1 LINE.
+	WRITE EMPRECRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	MOVE 4 TO WS-LINE-COUNT.
+
+5500-WRITE-CONTROL-TOTALS.
+	MOVE WS-MATCH-COUNT TO WS-TR-MATCH.
+	MOVE WS-EMPPF-ONLY-COUNT TO WS-TR-EMPPF-ONLY.
+	MOVE WS-PAYEXT-ONLY-COUNT TO WS-TR-PAYEXT-ONLY.
+	WRITE EMPRECRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRECRPT-LINE FROM WS-TRAILER-LINE AFTER ADVANCING 1 LINE.
+	DISPLAY 'EMPRECON: MATCHED - ' WS-MATCH-COUNT.
+	DISPLAY 'EMPRECON: EMPPF ONLY - ' WS-EMPPF-ONLY-COUNT.
+	DISPLAY 'EMPRECON: PAYROLL ONLY - ' WS-PAYEXT-ONLY-COUNT.
+
+5000-WRITE-FINAL-PAGE.
+	WRITE EMPRECRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRECRPT-LINE FROM WS-FINAL-LINE AFTER ADVANCING 1 LINE.
+
+8000-CLOSE-FILES.
+	CLOSE EMPPF.
+	CLOSE PAYEXT.
+	CLOSE EMPRECRPT.
+
+9999-ABEND.
+	DISPLAY 'EMPRECON: JOB ABENDING WITH RETURN CODE ' WS-ABEND-RETURN-CODE.
+	MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+	STOP RUN.
