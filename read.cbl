@@ -1,21 +1,257 @@
+       >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID.	READDD.
 
 ENVIRONMENT DIVISION.
 	INPUT-OUTPUT SECTION.
 	FILE-CONTROL.
-		SELECT EMPPF ASSIGN TO DATABASE-EMPPF
+		SELECT EMPPF ASSIGN TO EMPPF
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS EMPNO
 		FILE STATUS IS WS-FILE-STATUS.
 
+		SELECT EMPRPT ASSIGN TO EMPRPT
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-PRINT-STATUS.
+
+		SELECT CHKPTDD ASSIGN TO CHKPEMPF
+		ORGANIZATION IS SEQUENTIAL
+		FILE STATUS IS WS-CHKPT-STATUS.
+
+	I-O-CONTROL.
+		RERUN ON CHKPTDD EVERY 1000 RECORDS OF EMPPF.
+
 DATA DIVISION.
+	FILE SECTION.
+	FD EMPPF
+		LABEL RECORDS ARE STANDARD.
+	COPY EMPPFREC.
+
+	FD EMPRPT
+		LABEL RECORDS ARE STANDARD
+		RECORD CONTAINS 132 CHARACTERS.
+	01 EMPRPT-LINE			PIC X(132).
+
+	FD CHKPTDD
+		LABEL RECORDS ARE STANDARD
+		RECORD CONTAINS 80 CHARACTERS.
+	01 CHKPTDD-RECORD		PIC X(80).
+
 	WORKING-STORAGE SECTION.
-	01 WS-FILE-STATUS	PIC X(2).
+	01 WS-FILE-STATUS		PIC X(2).
+	01 WS-PRINT-STATUS		PIC X(2).
+	01 WS-CHKPT-STATUS		PIC X(2).
+	01 WS-EOF-SWITCH		PIC X VALUE 'N'.
+		88 EMPPF-EOF		VALUE 'Y'.
+	01 WS-ABEND-RETURN-CODE	PIC 9(4).
+
+	01 WS-RUN-DATE-RAW.
+		05 WS-RUN-YYYY		PIC 9(4).
+		05 WS-RUN-MM		PIC 9(2).
+		05 WS-RUN-DD		PIC 9(2).
+	01 WS-RUN-DATE-DISPLAY		PIC X(10).
+
+	01 WS-PAGE-NUMBER		PIC 9(4) VALUE ZERO.
+	01 WS-LINE-COUNT		PIC 9(3) VALUE ZERO.
+	01 WS-LINES-PER-PAGE		PIC 9(3) VALUE 55.
+
+	01 WS-HEADING-LINE-1.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'RUN DATE: '.
+		05 WS-H1-RUN-DATE	PIC X(10).
+		05 FILLER		PIC X(41) VALUE SPACES.
+		05 FILLER		PIC X(30) VALUE 'EMPLOYEE ROSTER REPORT'.
+		05 FILLER		PIC X(20) VALUE SPACES.
+		05 FILLER		PIC X(5)  VALUE 'PAGE '.
+		05 WS-H1-PAGE-NO	PIC ZZZ9.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+
+	01 WS-HEADING-LINE-2.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(10) VALUE 'EMP NO'.
+		05 FILLER		PIC X(28) VALUE 'EMPLOYEE NAME'.
+		05 FILLER		PIC X(8)  VALUE 'DEPT'.
+		05 FILLER		PIC X(14) VALUE 'HIRE DATE'.
+		05 FILLER		PIC X(15) VALUE 'SALARY'.
+		05 FILLER		PIC X(56) VALUE SPACES.
+
+	01 WS-DETAIL-LINE.
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 WS-D-EMPNO		PIC X(9).
+		05 FILLER		PIC X(1) VALUE SPACE.
+		05 WS-D-NAME		PIC X(26).
+		05 FILLER		PIC X(2) VALUE SPACES.
+		05 WS-D-DEPT		PIC X(6).
+		05 FILLER		PIC X(2) VALUE SPACES.
+		05 WS-D-HIRE-DATE	PIC X(12).
+		05 FILLER		PIC X(2) VALUE SPACES.
+		05 WS-D-SALARY		PIC ZZZ,ZZZ,ZZ9.99.
+		05 FILLER		PIC X(57) VALUE SPACES.
+
+	01 WS-FINAL-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(50) VALUE '*** END OF EMPLOYEE ROSTER REPORT ***'.
+		05 FILLER		PIC X(81) VALUE SPACES.
+
+	01 WS-BLANK-LINE		PIC X(132) VALUE SPACES.
+
+	01 WS-RECORD-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-HASH-TOTAL		PIC 9(9) VALUE ZERO.
+	01 WS-EMPNO-NUMERIC		PIC 9(6).
+	01 WS-NONNUMERIC-COUNT		PIC 9(7) VALUE ZERO.
+	01 WS-CHKID			PIC 9(5) VALUE ZERO.
+
+	01 WS-TRAILER-LINE.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(20) VALUE 'RECORDS PROCESSED: '.
+		05 WS-TR-RECORD-COUNT	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(5)  VALUE SPACES.
+		05 FILLER		PIC X(20) VALUE 'EMPNO HASH TOTAL: '.
+		05 WS-TR-HASH-TOTAL	PIC ZZZ,ZZZ,ZZ9.
+		05 FILLER		PIC X(40) VALUE SPACES.
+
+	01 WS-TRAILER-LINE-2.
+		05 FILLER		PIC X(1)  VALUE SPACE.
+		05 FILLER		PIC X(30) VALUE 'NON-NUMERIC EMPNO EXCLUDED: '.
+		05 WS-TR-NONNUMERIC	PIC ZZZ,ZZ9.
+		05 FILLER		PIC X(94) VALUE SPACES.
 
 PROCEDURE DIVISION.
+0000-MAIN-PROCESS.
+	PERFORM 1000-OPEN-FILES.
+	PERFORM 2000-READ-EMPPF.
+	PERFORM UNTIL EMPPF-EOF
+		PERFORM 3000-PRINT-EMPLOYEE-DETAIL
+		PERFORM 2000-READ-EMPPF
+	END-PERFORM.
+	IF WS-PAGE-NUMBER = ZERO
+		PERFORM 4000-WRITE-HEADINGS
+	END-IF.
+	PERFORM 5500-WRITE-CONTROL-TOTALS.
+	PERFORM 5000-WRITE-FINAL-PAGE.
+	PERFORM 8000-CLOSE-FILES.
+	STOP RUN.
+
+1000-OPEN-FILES.
+	ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD.
+	STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+		DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+	END-STRING.
 	OPEN INPUT EMPPF.
-		PERFORM UNTIL WS-FILE-STATUS = '10'
-			READ EMPPF
-			DISPLAY 'EMPLOYEE NUMBER ' EMPNO
-		END-PERFORM.
-	CLOSE.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '35'
+			DISPLAY 'READDD: EMPPF NOT FOUND - FILE STATUS 35'
+			MOVE 8 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN '37'
+			DISPLAY 'READDD: EMPPF OPEN FAILED - FILE STATUS 37'
+			MOVE 12 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'READDD: UNEXPECTED OPEN STATUS ' WS-FILE-STATUS
+			MOVE 16 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+	OPEN OUTPUT EMPRPT.
+	IF WS-PRINT-STATUS NOT = '00'
+		DISPLAY 'READDD: EMPRPT OPEN FAILED - FILE STATUS ' WS-PRINT-STATUS
+		MOVE 14 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+	OPEN OUTPUT CHKPTDD.
+	IF WS-CHKPT-STATUS NOT = '00'
+		DISPLAY 'READDD: CHKPTDD OPEN FAILED - FILE STATUS ' WS-CHKPT-STATUS
+		MOVE 18 TO WS-ABEND-RETURN-CODE
+		PERFORM 9999-ABEND
+	END-IF.
+
+2000-READ-EMPPF.
+	READ EMPPF NEXT RECORD.
+	EVALUATE WS-FILE-STATUS
+		WHEN '00'
+			CONTINUE
+		WHEN '10'
+			DISPLAY 'READDD: END OF FILE REACHED ON EMPPF'
+			SET EMPPF-EOF TO TRUE
+		WHEN '23'
+			DISPLAY 'READDD: RECORD NOT FOUND - FILE STATUS 23'
+			MOVE 20 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+		WHEN OTHER
+			DISPLAY 'READDD: UNEXPECTED READ STATUS ' WS-FILE-STATUS
+			MOVE 24 TO WS-ABEND-RETURN-CODE
+			PERFORM 9999-ABEND
+	END-EVALUATE.
+
+3000-PRINT-EMPLOYEE-DETAIL.
+	IF WS-LINE-COUNT >= WS-LINES-PER-PAGE OR WS-PAGE-NUMBER = ZERO
+		PERFORM 4000-WRITE-HEADINGS
+	END-IF.
+	MOVE SPACES TO WS-DETAIL-LINE.
+	MOVE EMPNO TO WS-D-EMPNO.
+	STRING EMP-FIRST-NAME DELIMITED BY SPACE
+		' ' DELIMITED BY SIZE
+		EMP-LAST-NAME DELIMITED BY SIZE
+		INTO WS-D-NAME
+	END-STRING.
+	MOVE EMP-DEPT TO WS-D-DEPT.
+	STRING EMP-HIRE-MM '/' EMP-HIRE-DD '/' EMP-HIRE-YYYY
+		DELIMITED BY SIZE INTO WS-D-HIRE-DATE
+	END-STRING.
+	MOVE EMP-SALARY TO WS-D-SALARY.
+	WRITE EMPRPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE.
+	ADD 1 TO WS-LINE-COUNT.
+	ADD 1 TO WS-RECORD-COUNT.
+	IF EMPNO IS NUMERIC
+		MOVE EMPNO TO WS-EMPNO-NUMERIC
+		ADD WS-EMPNO-NUMERIC TO WS-HASH-TOTAL
+	ELSE
+		DISPLAY 'READDD: NON-NUMERIC EMPNO EXCLUDED FROM HASH - ' EMPNO
+		ADD 1 TO WS-NONNUMERIC-COUNT
+	END-IF.
+	IF FUNCTION MOD(WS-RECORD-COUNT, 1000) = 0
+		ADD 1 TO WS-CHKID
+		DISPLAY 'READDD: CHECKPOINT TAKEN - CHKID ' WS-CHKID
+	END-IF.
+
+4000-WRITE-HEADINGS.
+	ADD 1 TO WS-PAGE-NUMBER.
+	MOVE WS-RUN-DATE-DISPLAY TO WS-H1-RUN-DATE.
+	MOVE WS-PAGE-NUMBER TO WS-H1-PAGE-NO.
+	IF WS-PAGE-NUMBER = 1
+		WRITE EMPRPT-LINE FROM WS-HEADING-LINE-1
+	ELSE
+		WRITE EMPRPT-LINE FROM WS-HEADING-LINE-1 AFTER ADVANCING PAGE
+	END-IF.
+	WRITE EMPRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRPT-LINE FROM WS-HEADING-LINE-2 AFTER ADVANCING 1 LINE.
+	WRITE EMPRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	MOVE 4 TO WS-LINE-COUNT.
+
+5500-WRITE-CONTROL-TOTALS.
+	MOVE WS-RECORD-COUNT TO WS-TR-RECORD-COUNT.
+	MOVE WS-HASH-TOTAL TO WS-TR-HASH-TOTAL.
+	MOVE WS-NONNUMERIC-COUNT TO WS-TR-NONNUMERIC.
+	WRITE EMPRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRPT-LINE FROM WS-TRAILER-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRPT-LINE FROM WS-TRAILER-LINE-2 AFTER ADVANCING 1 LINE.
+	DISPLAY 'READDD: RECORDS PROCESSED - ' WS-RECORD-COUNT.
+	DISPLAY 'READDD: EMPNO HASH TOTAL - ' WS-HASH-TOTAL.
+	DISPLAY 'READDD: NON-NUMERIC EMPNO COUNT - ' WS-NONNUMERIC-COUNT.
+
+5000-WRITE-FINAL-PAGE.
+	WRITE EMPRPT-LINE FROM WS-BLANK-LINE AFTER ADVANCING 1 LINE.
+	WRITE EMPRPT-LINE FROM WS-FINAL-LINE AFTER ADVANCING 1 LINE.
+
+8000-CLOSE-FILES.
+	CLOSE EMPPF.
+	CLOSE EMPRPT.
+	CLOSE CHKPTDD.
+
+9999-ABEND.
+	DISPLAY 'READDD: JOB ABENDING WITH RETURN CODE ' WS-ABEND-RETURN-CODE.
+	MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
 	STOP RUN.
